@@ -0,0 +1,10 @@
+      *****************************************************
+      *  CALCRSLT.CPY                                     *
+      *  Result record layout - CALC batch output.        *
+      *  Shared by CALC (batch mode) and RECON.            *
+      *****************************************************
+       01  CALC-RESULT-RECORD.
+           05  RO-NUM1           PIC 9(5)V99.
+           05  RO-OPERATOR       PIC X(3).
+           05  RO-NUM2           PIC 9(5)V99.
+           05  RO-RESULT         PIC 9(5)V99.
