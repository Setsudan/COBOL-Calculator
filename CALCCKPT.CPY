@@ -0,0 +1,19 @@
+      *****************************************************
+      *  CALCCKPT.CPY                                     *
+      *  Checkpoint record - last transaction record       *
+      *  number successfully processed by CALC batch mode, *
+      *  plus the running report totals and session         *
+      *  statistics as of that record, so a restart's        *
+      *  trailer and stats line both cover the whole run     *
+      *  and not just the post-restart tail.                 *
+      *****************************************************
+       01  CALC-CHECKPOINT-RECORD.
+           05  CK-LAST-RECORD-COUNT PIC 9(9).
+           05  CK-RECORD-COUNT      PIC 9(7).
+           05  CK-EVEN-COUNT        PIC 9(7).
+           05  CK-ODD-COUNT         PIC 9(7).
+           05  CK-GRAND-TOTAL       PIC S9(9)V99.
+           05  CK-STAT-COUNT        PIC 9(7).
+           05  CK-STAT-SUM          PIC S9(9)V99.
+           05  CK-STAT-MIN          PIC 9(5)V99.
+           05  CK-STAT-MAX          PIC 9(5)V99.
