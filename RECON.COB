@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPECTIN ASSIGN TO "EXPECTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPECTIN-STATUS.
+
+           SELECT ACTUALIN ASSIGN TO "RESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACTUALIN-STATUS.
+
+           SELECT MISMATCHOUT ASSIGN TO "MISMATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MISMATCHOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPECTIN
+           RECORDING MODE IS F.
+       COPY CALCEXP.
+
+       FD  ACTUALIN
+           RECORDING MODE IS F.
+       COPY CALCRSLT.
+
+       FD  MISMATCHOUT
+           RECORDING MODE IS F.
+       01  MISMATCH-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISMATCH-DETAIL.
+           05  WS-MD-NUM1            PIC ZZZZ9.99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-MD-OPERATOR        PIC X(3).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-MD-NUM2            PIC ZZZZ9.99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-MD-EXPECTED        PIC ZZZZ9.99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-MD-ACTUAL          PIC ZZZZ9.99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-MD-DIFFERENCE      PIC -ZZZZ9.99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-MD-REASON          PIC X(20).
+
+       01  WS-EXPECTIN-STATUS         PIC XX.
+       01  WS-ACTUALIN-STATUS         PIC XX.
+       01  WS-MISMATCHOUT-STATUS      PIC XX.
+
+       01  WS-EXPECTIN-EOF-SWITCH     PIC X       VALUE "N".
+           88  WS-END-OF-EXPECTIN                 VALUE "Y".
+       01  WS-ACTUALIN-EOF-SWITCH     PIC X       VALUE "N".
+           88  WS-END-OF-ACTUALIN                 VALUE "Y".
+
+       01  WS-TOLERANCE               PIC 9V99    VALUE 0.01.
+       01  WS-DIFFERENCE              PIC S9(5)V99.
+       01  WS-ABS-DIFFERENCE          PIC 9(5)V99.
+
+       01  WS-COMPARED-COUNT          PIC 9(7)    VALUE ZERO.
+       01  WS-MISMATCH-COUNT          PIC 9(7)    VALUE ZERO.
+       01  WS-UNMATCHED-COUNT         PIC 9(7)    VALUE ZERO.
+       01  WS-SKIPPED-COUNT           PIC 9(7)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           OPEN INPUT EXPECTIN
+           IF WS-EXPECTIN-STATUS NOT = "00"
+               DISPLAY "ERROR: could not open EXPECTED.DAT, status "
+                   WS-EXPECTIN-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT ACTUALIN
+           IF WS-ACTUALIN-STATUS NOT = "00"
+               DISPLAY "ERROR: could not open RESULT.DAT, status "
+                   WS-ACTUALIN-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT MISMATCHOUT
+           IF WS-MISMATCHOUT-STATUS NOT = "00"
+               DISPLAY "ERROR: could not open MISMATCH.DAT, status "
+                   WS-MISMATCHOUT-STATUS
+               STOP RUN
+           END-IF
+
+           READ EXPECTIN
+               AT END
+                   SET WS-END-OF-EXPECTIN TO TRUE
+           END-READ
+           READ ACTUALIN
+               AT END
+                   SET WS-END-OF-ACTUALIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-END-OF-EXPECTIN OR WS-END-OF-ACTUALIN
+               PERFORM COMPARE-ONE-PAIR
+           END-PERFORM
+
+           PERFORM UNTIL WS-END-OF-EXPECTIN
+               ADD 1 TO WS-UNMATCHED-COUNT
+               READ EXPECTIN
+                   AT END
+                       SET WS-END-OF-EXPECTIN TO TRUE
+               END-READ
+           END-PERFORM
+
+           PERFORM UNTIL WS-END-OF-ACTUALIN
+               ADD 1 TO WS-UNMATCHED-COUNT
+               READ ACTUALIN
+                   AT END
+                       SET WS-END-OF-ACTUALIN TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE EXPECTIN
+           CLOSE ACTUALIN
+           CLOSE MISMATCHOUT
+
+           DISPLAY "Reconciliation complete."
+           DISPLAY "Records compared: " WS-COMPARED-COUNT
+           DISPLAY "Mismatches found: " WS-MISMATCH-COUNT
+           DISPLAY "Expected records skipped (no actual counterpart): "
+               WS-SKIPPED-COUNT
+           DISPLAY "Unmatched records (file length differs): "
+               WS-UNMATCHED-COUNT
+
+           STOP RUN.
+
+       COMPARE-ONE-PAIR SECTION.
+           IF EX-NUM1 NOT = RO-NUM1
+                   OR EX-OPERATOR NOT = RO-OPERATOR
+                   OR EX-NUM2 NOT = RO-NUM2
+               PERFORM RESYNC-SKIP-EXPECTED
+           ELSE
+               ADD 1 TO WS-COMPARED-COUNT
+               COMPUTE WS-DIFFERENCE = RO-RESULT - EX-RESULT
+               IF WS-DIFFERENCE < 0
+                   COMPUTE WS-ABS-DIFFERENCE = WS-DIFFERENCE * -1
+               ELSE
+                   MOVE WS-DIFFERENCE TO WS-ABS-DIFFERENCE
+               END-IF
+
+               IF WS-ABS-DIFFERENCE > WS-TOLERANCE
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE EX-NUM1 TO WS-MD-NUM1
+                   MOVE EX-OPERATOR TO WS-MD-OPERATOR
+                   MOVE EX-NUM2 TO WS-MD-NUM2
+                   MOVE EX-RESULT TO WS-MD-EXPECTED
+                   MOVE RO-RESULT TO WS-MD-ACTUAL
+                   MOVE WS-DIFFERENCE TO WS-MD-DIFFERENCE
+                   MOVE "RESULT MISMATCH" TO WS-MD-REASON
+                   MOVE WS-MISMATCH-DETAIL TO MISMATCH-LINE
+                   WRITE MISMATCH-LINE
+                   PERFORM CHECK-MISMATCHOUT-STATUS
+                   DISPLAY "Mismatch: expected " EX-RESULT
+                       " actual " RO-RESULT
+               END-IF
+
+               READ EXPECTIN
+                   AT END
+                       SET WS-END-OF-EXPECTIN TO TRUE
+               END-READ
+               READ ACTUALIN
+                   AT END
+                       SET WS-END-OF-ACTUALIN TO TRUE
+               END-READ
+           END-IF.
+
+      *    An operand mismatch means the current EXPECTIN record has no
+      *    counterpart in ACTUALIN at this position - the usual cause is
+      *    CALC rejecting that transaction, so RESULT.DAT is missing the
+      *    record entirely. Resync by advancing only EXPECTIN (leaving
+      *    ACTUALIN's current record in place) until the two keys line
+      *    back up, instead of flagging every remaining pair as a false
+      *    mismatch.
+       RESYNC-SKIP-EXPECTED SECTION.
+           ADD 1 TO WS-SKIPPED-COUNT
+           MOVE EX-NUM1 TO WS-MD-NUM1
+           MOVE EX-OPERATOR TO WS-MD-OPERATOR
+           MOVE EX-NUM2 TO WS-MD-NUM2
+           MOVE EX-RESULT TO WS-MD-EXPECTED
+           MOVE ZERO TO WS-MD-ACTUAL
+           MOVE ZERO TO WS-MD-DIFFERENCE
+           MOVE "NO ACTUAL RESULT" TO WS-MD-REASON
+           MOVE WS-MISMATCH-DETAIL TO MISMATCH-LINE
+           WRITE MISMATCH-LINE
+           PERFORM CHECK-MISMATCHOUT-STATUS
+           DISPLAY "Skipped: no actual result for expected record "
+               EX-NUM1 " " EX-OPERATOR " " EX-NUM2
+
+           READ EXPECTIN
+               AT END
+                   SET WS-END-OF-EXPECTIN TO TRUE
+           END-READ.
+
+       CHECK-MISMATCHOUT-STATUS SECTION.
+           IF WS-MISMATCHOUT-STATUS NOT = "00"
+               DISPLAY "ERROR: write to MISMATCH.DAT failed, status "
+                   WS-MISMATCHOUT-STATUS
+           END-IF.
