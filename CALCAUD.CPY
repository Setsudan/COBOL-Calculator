@@ -0,0 +1,18 @@
+      *****************************************************
+      *  CALCAUD.CPY                                      *
+      *  Audit record layout - one entry per calculation. *
+      *****************************************************
+       01  CALC-AUDIT-RECORD.
+           05  AU-TIMESTAMP      PIC X(26).
+           05  FILLER            PIC X.
+           05  AU-NUM1           PIC 9(5)V99.
+           05  FILLER            PIC X.
+           05  AU-OPERATOR       PIC X(3).
+           05  FILLER            PIC X.
+           05  AU-NUM2           PIC 9(5)V99.
+           05  FILLER            PIC X.
+           05  AU-RESULT         PIC 9(5)V99.
+           05  FILLER            PIC X.
+           05  AU-EVEN-ODD-FLAG  PIC X(4).
+           05  FILLER            PIC X.
+           05  AU-ROUNDED-FLAG   PIC X(7).
