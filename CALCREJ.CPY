@@ -0,0 +1,10 @@
+      *****************************************************
+      *  CALCREJ.CPY                                      *
+      *  Reject record layout for CALC batch rejects.     *
+      *****************************************************
+       01  CALC-REJECT-RECORD.
+           05  RJ-NUM1           PIC 9(5)V99.
+           05  RJ-OPERATOR       PIC X(3).
+           05  RJ-NUM2           PIC 9(5)V99.
+           05  RJ-REASON-CODE    PIC X(2).
+           05  RJ-REASON-TEXT    PIC X(30).
