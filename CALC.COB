@@ -1,39 +1,705 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CALC.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TRANIN ASSIGN TO "TRANIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANIN-STATUS.
+
+           SELECT OPTIONAL RESULTOUT ASSIGN TO "RESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTOUT-STATUS.
+
+           SELECT OPTIONAL REJECTOUT ASSIGN TO "REJECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTOUT-STATUS.
+
+           SELECT OPTIONAL REPORTOUT ASSIGN TO "REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTOUT-STATUS.
+
+           SELECT OPTIONAL AUDITOUT ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITOUT-STATUS.
+
+           SELECT OPTIONAL CHECKPT ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANIN
+           RECORDING MODE IS F.
+       COPY CALCTRAN.
+
+       FD  RESULTOUT
+           RECORDING MODE IS F.
+       COPY CALCRSLT.
+
+       FD  REJECTOUT
+           RECORDING MODE IS F.
+       COPY CALCREJ.
+
+       FD  REPORTOUT
+           RECORDING MODE IS F.
+       01  REPORT-LINE               PIC X(80).
+
+       FD  AUDITOUT
+           RECORDING MODE IS F.
+       COPY CALCAUD.
+
+       FD  CHECKPT
+           RECORDING MODE IS F.
+       COPY CALCCKPT.
+
        WORKING-STORAGE SECTION.
-       01 NUM1          PIC 9(5)V99.
-       01 NUM2          PIC 9(5)V99.
-       01 RESULT        PIC 9(5)V99.
-       01 OPERATOR      PIC X.
-       01 REM          PIC 9(5)V99.
-       
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                PIC X(19) VALUE
+               "CALC RUN REPORT   -".
+           05  WS-RH-RUN-DATE        PIC X(10).
+           05  FILLER                PIC X(51) VALUE SPACES.
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                PIC X(10) VALUE "NUM1".
+           05  FILLER                PIC X(5)  VALUE "OP".
+           05  FILLER                PIC X(10) VALUE "NUM2".
+           05  FILLER                PIC X(10) VALUE "RESULT".
+           05  FILLER                PIC X(45) VALUE SPACES.
+       01  WS-REPORT-DETAIL-LINE.
+           05  WS-RD-NUM1            PIC ZZZZ9.99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RD-OPERATOR        PIC X(3).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RD-NUM2            PIC ZZZZ9.99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RD-RESULT          PIC ZZZZ9.99.
+           05  FILLER                PIC X(1)  VALUE SPACES.
+           05  WS-RD-ROUNDED-FLAG    PIC X(8).
+           05  FILLER                PIC X(32) VALUE SPACES.
+       01  WS-REPORT-TRAILER-1.
+           05  FILLER                PIC X(25) VALUE
+               "RECORDS PROCESSED:      ".
+           05  WS-RT-RECORD-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(46) VALUE SPACES.
+       01  WS-REPORT-TRAILER-2.
+           05  FILLER                PIC X(25) VALUE
+               "EVEN / ODD:              ".
+           05  WS-RT-EVEN-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(3)  VALUE " / ".
+           05  WS-RT-ODD-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(38) VALUE SPACES.
+       01  WS-REPORT-TRAILER-3.
+           05  FILLER                PIC X(25) VALUE
+               "GRAND TOTAL RESULT:      ".
+           05  WS-RT-GRAND-TOTAL     PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(42) VALUE SPACES.
+
+       01  WS-RECORD-COUNT           PIC 9(7)  VALUE ZERO.
+       01  WS-EVEN-COUNT             PIC 9(7)  VALUE ZERO.
+       01  WS-ODD-COUNT              PIC 9(7)  VALUE ZERO.
+       01  WS-GRAND-TOTAL            PIC S9(9)V99 VALUE ZERO.
+       01  WS-RUN-DATE-YYYYMMDD      PIC 9(8).
+       01  WS-RUN-DATE-DISPLAY REDEFINES WS-RUN-DATE-YYYYMMDD.
+           05  WS-RD-YYYY            PIC 9(4).
+           05  WS-RD-MM              PIC 9(2).
+           05  WS-RD-DD              PIC 9(2).
+       01  NUM1                  PIC 9(5)V99.
+       01  NUM2                  PIC 9(5)V99.
+       01  RESULT                PIC 9(5)V99.
+       01  OPERATOR              PIC X(3).
+       01  REM                   PIC 9(5)V99.
+       01  WS-QUOTIENT           PIC 9(7).
+
+       01  WS-TRANIN-STATUS      PIC XX.
+       01  WS-RESULTOUT-STATUS   PIC XX.
+       01  WS-REJECTOUT-STATUS   PIC XX.
+       01  WS-REPORTOUT-STATUS   PIC XX.
+       01  WS-AUDITOUT-STATUS    PIC XX.
+       01  WS-AUDIT-TIMESTAMP    PIC X(26).
+       01  WS-AUDIT-EVEN-ODD-FLAG PIC X(4).
+       01  WS-CHECKPT-STATUS     PIC XX.
+       01  WS-EOF-SWITCH         PIC X       VALUE "N".
+           88  WS-END-OF-TRANIN              VALUE "Y".
+       01  WS-VALID-SWITCH       PIC X       VALUE "Y".
+           88  WS-TRANSACTION-VALID          VALUE "Y".
+
+       01  WS-RESTART-PARM           PIC X(20).
+       01  WS-RESTART-SWITCH         PIC X       VALUE "N".
+           88  WS-RESTART-REQUESTED              VALUE "Y".
+       01  WS-RECORDS-READ           PIC 9(9)    VALUE ZERO.
+       01  WS-RESTART-SKIP-COUNT     PIC 9(9)    VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(3)    VALUE 50.
+
+       01  WS-ROUNDED-SWITCH         PIC X       VALUE "N".
+           88  WS-RESULT-ROUNDED                 VALUE "Y".
+       01  WS-DIV-PRECISE            PIC 9(5)V9(4).
+       01  WS-DIV-PRECISE-R REDEFINES WS-DIV-PRECISE.
+           05  WS-DIV-PRECISE-INT    PIC 9(5).
+           05  WS-DIV-PRECISE-DEC-HI PIC 9(2).
+           05  WS-DIV-PRECISE-DEC-LO PIC 9(2).
+
+       01  WS-MENU-CHOICE            PIC 9       VALUE ZERO.
+       01  WS-MENU-EXIT-SWITCH       PIC X       VALUE "N".
+           88  WS-MENU-EXIT-REQUESTED            VALUE "Y".
+
+       01  WS-HISTORY-COUNT          PIC 9       VALUE ZERO.
+       01  WS-HISTORY-NEXT-SLOT      PIC 9       VALUE 1.
+       01  WS-HISTORY-TABLE.
+           05  WS-HISTORY-ENTRY OCCURS 5 TIMES.
+               10  WS-HIST-NUM1      PIC 9(5)V99.
+               10  WS-HIST-OPERATOR  PIC X(3).
+               10  WS-HIST-NUM2      PIC 9(5)V99.
+               10  WS-HIST-RESULT    PIC 9(5)V99.
+       01  WS-HISTORY-INDEX          PIC 9.
+       01  WS-HISTORY-START          PIC 9.
+       01  WS-HISTORY-SLOT           PIC 9.
+
+       01  WS-STAT-COUNT             PIC 9(7)     VALUE ZERO.
+       01  WS-STAT-SUM               PIC S9(9)V99 VALUE ZERO.
+       01  WS-STAT-MIN               PIC 9(5)V99.
+       01  WS-STAT-MAX               PIC 9(5)V99  VALUE ZERO.
+       01  WS-STAT-AVERAGE           PIC 9(5)V99  VALUE ZERO.
+       01  WS-STAT-FIRST-SWITCH      PIC X        VALUE "Y".
+           88  WS-STAT-FIRST-RESULT               VALUE "Y".
+
+       01  WS-REPORT-TRAILER-4.
+           05  FILLER                PIC X(25) VALUE
+               "STATS MIN/MAX/AVG:       ".
+           05  WS-RT-STAT-MIN        PIC ZZZZ9.99.
+           05  FILLER                PIC X(3)  VALUE " / ".
+           05  WS-RT-STAT-MAX        PIC ZZZZ9.99.
+           05  FILLER                PIC X(3)  VALUE " / ".
+           05  WS-RT-STAT-AVG        PIC ZZZZ9.99.
+           05  FILLER                PIC X(23) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM = "RESTART"
+               SET WS-RESTART-REQUESTED TO TRUE
+           END-IF
+
+           PERFORM OPEN-OUTPUT-FILES
+
+           IF NOT WS-RESTART-REQUESTED
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+
+           IF WS-RESTART-PARM = "BATCH" OR WS-RESTART-REQUESTED
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM RUN-INTERACTIVE-MENU
+           END-IF
+
+           PERFORM WRITE-REPORT-TRAILER
+
+           CLOSE RESULTOUT
+           CLOSE REJECTOUT
+           CLOSE REPORTOUT
+           CLOSE AUDITOUT
+
+           STOP RUN.
+
+       OPEN-OUTPUT-FILES SECTION.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND RESULTOUT
+               OPEN EXTEND REJECTOUT
+               OPEN EXTEND REPORTOUT
+           ELSE
+               OPEN OUTPUT RESULTOUT
+               OPEN OUTPUT REJECTOUT
+               OPEN OUTPUT REPORTOUT
+           END-IF
+           OPEN EXTEND AUDITOUT
+
+           IF WS-RESULTOUT-STATUS NOT = "00"
+                   AND WS-RESULTOUT-STATUS NOT = "05"
+               DISPLAY "ERROR: could not open RESULT.DAT, file status "
+                   WS-RESULTOUT-STATUS
+               STOP RUN
+           END-IF
+           IF WS-REJECTOUT-STATUS NOT = "00"
+                   AND WS-REJECTOUT-STATUS NOT = "05"
+               DISPLAY "ERROR: could not open REJECT.DAT, file status "
+                   WS-REJECTOUT-STATUS
+               STOP RUN
+           END-IF
+           IF WS-REPORTOUT-STATUS NOT = "00"
+                   AND WS-REPORTOUT-STATUS NOT = "05"
+               DISPLAY "ERROR: could not open REPORT.DAT, file status "
+                   WS-REPORTOUT-STATUS
+               STOP RUN
+           END-IF
+           IF WS-AUDITOUT-STATUS NOT = "00"
+                   AND WS-AUDITOUT-STATUS NOT = "05"
+               DISPLAY "ERROR: could not open AUDIT.DAT, file status "
+                   WS-AUDITOUT-STATUS
+               STOP RUN
+           END-IF.
+
+       RUN-BATCH-MODE SECTION.
+           MOVE "N" TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-RECORDS-READ
+           OPEN INPUT TRANIN
+           IF WS-TRANIN-STATUS NOT = "00"
+                   AND WS-TRANIN-STATUS NOT = "05"
+               DISPLAY "ERROR: could not open TRANIN.DAT, file status "
+                   WS-TRANIN-STATUS
+               SET WS-END-OF-TRANIN TO TRUE
+           END-IF
+
+           IF WS-RESTART-REQUESTED
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF
+
+           PERFORM UNTIL WS-END-OF-TRANIN
+               READ TRANIN
+                   AT END
+                       SET WS-END-OF-TRANIN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM PROCESS-TRANSACTION
+                       IF FUNCTION MOD (WS-RECORDS-READ
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM CLEAR-CHECKPOINT
+
+           CLOSE TRANIN.
+
+       RUN-INTERACTIVE-MENU SECTION.
+           PERFORM UNTIL WS-MENU-EXIT-REQUESTED
+               DISPLAY " "
+               DISPLAY "1. Perform a calculation"
+               DISPLAY "2. Run batch transaction file"
+               DISPLAY "3. Review recent calculations"
+               DISPLAY "4. Exit"
+               DISPLAY "Enter choice: "
+               ACCEPT WS-MENU-CHOICE
+
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM DO-INTERACTIVE-CALCULATION
+                   WHEN 2
+                       PERFORM RUN-BATCH-MODE
+                   WHEN 3
+                       PERFORM REVIEW-HISTORY
+                   WHEN 4
+                       PERFORM DISPLAY-SESSION-STATISTICS
+                       SET WS-MENU-EXIT-REQUESTED TO TRUE
+                   WHEN OTHER
+                       DISPLAY "Invalid choice, please try again."
+               END-EVALUATE
+           END-PERFORM.
+
+       DO-INTERACTIVE-CALCULATION SECTION.
            DISPLAY "Enter first number: "
            ACCEPT NUM1
-           DISPLAY "Enter operator (+, -, *, /): "
+           DISPLAY "Enter operator (+, -, *, /, MOD, PCT): "
            ACCEPT OPERATOR
            DISPLAY "Enter second number: "
            ACCEPT NUM2
-           
+
+           PERFORM CALCULATE-AND-RECORD
+
+           IF WS-TRANSACTION-VALID
+               PERFORM ADD-TO-HISTORY
+           END-IF.
+
+       ADD-TO-HISTORY SECTION.
+           MOVE NUM1 TO WS-HIST-NUM1 (WS-HISTORY-NEXT-SLOT)
+           MOVE OPERATOR TO WS-HIST-OPERATOR (WS-HISTORY-NEXT-SLOT)
+           MOVE NUM2 TO WS-HIST-NUM2 (WS-HISTORY-NEXT-SLOT)
+           MOVE RESULT TO WS-HIST-RESULT (WS-HISTORY-NEXT-SLOT)
+
+           IF WS-HISTORY-COUNT < 5
+               ADD 1 TO WS-HISTORY-COUNT
+           END-IF
+
+           IF WS-HISTORY-NEXT-SLOT = 5
+               MOVE 1 TO WS-HISTORY-NEXT-SLOT
+           ELSE
+               ADD 1 TO WS-HISTORY-NEXT-SLOT
+           END-IF.
+
+       REVIEW-HISTORY SECTION.
+           IF WS-HISTORY-COUNT = 0
+               DISPLAY "No calculations performed yet this session."
+           ELSE
+               IF WS-HISTORY-COUNT < 5
+                   MOVE 1 TO WS-HISTORY-START
+               ELSE
+                   MOVE WS-HISTORY-NEXT-SLOT TO WS-HISTORY-START
+               END-IF
+
+               DISPLAY "Last " WS-HISTORY-COUNT
+                   " calculation(s), oldest first:"
+               PERFORM VARYING WS-HISTORY-INDEX FROM 1 BY 1
+                       UNTIL WS-HISTORY-INDEX > WS-HISTORY-COUNT
+                   COMPUTE WS-HISTORY-SLOT =
+                       FUNCTION MOD (WS-HISTORY-START - 1
+                           + WS-HISTORY-INDEX - 1, 5) + 1
+                   DISPLAY WS-HIST-NUM1 (WS-HISTORY-SLOT)
+                       " " WS-HIST-OPERATOR (WS-HISTORY-SLOT)
+                       " " WS-HIST-NUM2 (WS-HISTORY-SLOT)
+                       " = " WS-HIST-RESULT (WS-HISTORY-SLOT)
+               END-PERFORM
+           END-IF.
+
+       DISPLAY-SESSION-STATISTICS SECTION.
+           IF WS-STAT-COUNT = 0
+               DISPLAY "No calculations performed this session."
+           ELSE
+               DISPLAY "Session statistics:"
+               DISPLAY "  Count:   " WS-STAT-COUNT
+               DISPLAY "  Minimum: " WS-STAT-MIN
+               DISPLAY "  Maximum: " WS-STAT-MAX
+               DISPLAY "  Average: " WS-STAT-AVERAGE
+               DISPLAY "  Total:   " WS-STAT-SUM
+           END-IF.
+
+       SKIP-TO-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPT
+           IF WS-CHECKPT-STATUS = "00"
+               READ CHECKPT
+                   AT END
+                       DISPLAY "WARNING: CHECKPT.DAT is empty, "
+                           "restarting from record 1"
+                   NOT AT END
+                       MOVE CK-LAST-RECORD-COUNT
+                           TO WS-RESTART-SKIP-COUNT
+                       MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CK-EVEN-COUNT TO WS-EVEN-COUNT
+                       MOVE CK-ODD-COUNT TO WS-ODD-COUNT
+                       MOVE CK-GRAND-TOTAL TO WS-GRAND-TOTAL
+                       MOVE CK-STAT-COUNT TO WS-STAT-COUNT
+                       MOVE CK-STAT-SUM TO WS-STAT-SUM
+                       MOVE CK-STAT-MIN TO WS-STAT-MIN
+                       MOVE CK-STAT-MAX TO WS-STAT-MAX
+                       IF CK-STAT-COUNT > 0
+                           MOVE "N" TO WS-STAT-FIRST-SWITCH
+                           COMPUTE WS-STAT-AVERAGE ROUNDED =
+                               WS-STAT-SUM / WS-STAT-COUNT
+                       END-IF
+               END-READ
+           ELSE
+               IF WS-CHECKPT-STATUS = "05"
+                   DISPLAY "WARNING: no CHECKPT.DAT found, restarting "
+                       "from record 1"
+               ELSE
+                   DISPLAY "ERROR: could not open CHECKPT.DAT, status "
+                       WS-CHECKPT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+           CLOSE CHECKPT
+
+           DISPLAY "Restarting after record " WS-RESTART-SKIP-COUNT
+
+           PERFORM WS-RESTART-SKIP-COUNT TIMES
+               READ TRANIN
+                   AT END
+                       SET WS-END-OF-TRANIN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPT
+           IF WS-CHECKPT-STATUS NOT = "00"
+                   AND WS-CHECKPT-STATUS NOT = "05"
+               DISPLAY "ERROR: could not open CHECKPT.DAT, status "
+                   WS-CHECKPT-STATUS
+               STOP RUN
+           END-IF
+           MOVE WS-RECORDS-READ TO CK-LAST-RECORD-COUNT
+           MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT
+           MOVE WS-EVEN-COUNT TO CK-EVEN-COUNT
+           MOVE WS-ODD-COUNT TO CK-ODD-COUNT
+           MOVE WS-GRAND-TOTAL TO CK-GRAND-TOTAL
+           MOVE WS-STAT-COUNT TO CK-STAT-COUNT
+           MOVE WS-STAT-SUM TO CK-STAT-SUM
+           MOVE WS-STAT-MIN TO CK-STAT-MIN
+           MOVE WS-STAT-MAX TO CK-STAT-MAX
+           WRITE CALC-CHECKPOINT-RECORD
+           IF WS-CHECKPT-STATUS NOT = "00"
+               DISPLAY "ERROR: write to CHECKPT.DAT failed, status "
+                   WS-CHECKPT-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPT.
+
+       CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPT
+           IF WS-CHECKPT-STATUS NOT = "00"
+                   AND WS-CHECKPT-STATUS NOT = "05"
+               DISPLAY "ERROR: could not open CHECKPT.DAT, status "
+                   WS-CHECKPT-STATUS
+               STOP RUN
+           END-IF
+           MOVE ZERO TO CK-LAST-RECORD-COUNT
+           MOVE ZERO TO CK-RECORD-COUNT
+           MOVE ZERO TO CK-EVEN-COUNT
+           MOVE ZERO TO CK-ODD-COUNT
+           MOVE ZERO TO CK-GRAND-TOTAL
+           MOVE ZERO TO CK-STAT-COUNT
+           MOVE ZERO TO CK-STAT-SUM
+           MOVE ZERO TO CK-STAT-MIN
+           MOVE ZERO TO CK-STAT-MAX
+           WRITE CALC-CHECKPOINT-RECORD
+           IF WS-CHECKPT-STATUS NOT = "00"
+               DISPLAY "ERROR: write to CHECKPT.DAT failed, status "
+                   WS-CHECKPT-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPT.
+
+       WRITE-REPORT-HEADER SECTION.
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-RD-MM "/" WS-RD-DD "/" WS-RD-YYYY
+               DELIMITED BY SIZE INTO WS-RH-RUN-DATE
+           MOVE WS-REPORT-HEADER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORTOUT-STATUS
+           MOVE WS-REPORT-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORTOUT-STATUS.
+
+       WRITE-REPORT-TRAILER SECTION.
+           MOVE WS-RECORD-COUNT TO WS-RT-RECORD-COUNT
+           MOVE WS-REPORT-TRAILER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORTOUT-STATUS
+           MOVE WS-EVEN-COUNT TO WS-RT-EVEN-COUNT
+           MOVE WS-ODD-COUNT TO WS-RT-ODD-COUNT
+           MOVE WS-REPORT-TRAILER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORTOUT-STATUS
+           MOVE WS-GRAND-TOTAL TO WS-RT-GRAND-TOTAL
+           MOVE WS-REPORT-TRAILER-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORTOUT-STATUS
+           IF WS-STAT-COUNT > 0
+               MOVE WS-STAT-MIN TO WS-RT-STAT-MIN
+               MOVE WS-STAT-MAX TO WS-RT-STAT-MAX
+               MOVE WS-STAT-AVERAGE TO WS-RT-STAT-AVG
+               MOVE WS-REPORT-TRAILER-4 TO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM CHECK-REPORTOUT-STATUS
+           END-IF.
+
+       CHECK-REPORTOUT-STATUS SECTION.
+           IF WS-REPORTOUT-STATUS NOT = "00"
+               DISPLAY "ERROR: write to REPORT.DAT failed, status "
+                   WS-REPORTOUT-STATUS
+           END-IF.
+
+       PROCESS-TRANSACTION SECTION.
+           MOVE CT-NUM1 TO NUM1
+           MOVE CT-OPERATOR TO OPERATOR
+           MOVE CT-NUM2 TO NUM2
+           PERFORM CALCULATE-AND-RECORD.
+
+       CALCULATE-AND-RECORD SECTION.
+           SET WS-TRANSACTION-VALID TO TRUE
+
+           MOVE "N" TO WS-ROUNDED-SWITCH
+
            EVALUATE OPERATOR
                WHEN "+"
                    ADD NUM1 TO NUM2 GIVING RESULT
+                       ON SIZE ERROR
+                           MOVE "N" TO WS-VALID-SWITCH
+                           PERFORM REJECT-TRANSACTION-OVERFLOW
+                   END-ADD
                WHEN "-"
                    SUBTRACT NUM2 FROM NUM1 GIVING RESULT
+                       ON SIZE ERROR
+                           MOVE "N" TO WS-VALID-SWITCH
+                           PERFORM REJECT-TRANSACTION-OVERFLOW
+                   END-SUBTRACT
                WHEN "*"
-                   MULTIPLY NUM1 BY NUM2 GIVING RESULT
+                   COMPUTE WS-DIV-PRECISE = NUM1 * NUM2
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULT ROUNDED
+                       ON SIZE ERROR
+                           MOVE "N" TO WS-VALID-SWITCH
+                           PERFORM REJECT-TRANSACTION-OVERFLOW
+                   END-MULTIPLY
+                   IF WS-TRANSACTION-VALID
+                       AND WS-DIV-PRECISE-DEC-LO NOT = 0
+                       SET WS-RESULT-ROUNDED TO TRUE
+                   END-IF
                WHEN "/"
-                   DIVIDE NUM1 BY NUM2 GIVING RESULT
+                   IF NUM2 = 0
+                       MOVE "N" TO WS-VALID-SWITCH
+                       PERFORM REJECT-TRANSACTION-DIV-ZERO
+                   ELSE
+                       COMPUTE WS-DIV-PRECISE = NUM1 / NUM2
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+                           ON SIZE ERROR
+                               MOVE "N" TO WS-VALID-SWITCH
+                               PERFORM REJECT-TRANSACTION-OVERFLOW
+                       END-DIVIDE
+                       IF WS-TRANSACTION-VALID
+                           AND WS-DIV-PRECISE-DEC-LO NOT = 0
+                           SET WS-RESULT-ROUNDED TO TRUE
+                       END-IF
+                   END-IF
+               WHEN "MOD"
+                   IF NUM2 = 0
+                       MOVE "N" TO WS-VALID-SWITCH
+                       PERFORM REJECT-TRANSACTION-DIV-ZERO
+                   ELSE
+                       DIVIDE NUM1 BY NUM2 GIVING WS-QUOTIENT
+                           REMAINDER RESULT
+                           ON SIZE ERROR
+                               MOVE "N" TO WS-VALID-SWITCH
+                               PERFORM REJECT-TRANSACTION-OVERFLOW
+                       END-DIVIDE
+                   END-IF
+               WHEN "PCT"
+                   COMPUTE WS-DIV-PRECISE = (NUM1 * NUM2) / 100
+                   COMPUTE RESULT ROUNDED = (NUM1 * NUM2) / 100
+                       ON SIZE ERROR
+                           MOVE "N" TO WS-VALID-SWITCH
+                           PERFORM REJECT-TRANSACTION-OVERFLOW
+                   END-COMPUTE
+                   IF WS-TRANSACTION-VALID
+                       AND WS-DIV-PRECISE-DEC-LO NOT = 0
+                       SET WS-RESULT-ROUNDED TO TRUE
+                   END-IF
+               WHEN OTHER
+                   MOVE "N" TO WS-VALID-SWITCH
+                   PERFORM REJECT-TRANSACTION-BAD-OP
            END-EVALUATE
-           
-           COMPUTE REM = RESULT - (RESULT / 2 * 2)
-           IF REM = 0
-               DISPLAY "Result: " RESULT " (EVEN)"
+
+           IF WS-TRANSACTION-VALID
+               COMPUTE REM = RESULT - (RESULT / 2 * 2)
+
+               MOVE NUM1 TO RO-NUM1
+               MOVE OPERATOR TO RO-OPERATOR
+               MOVE NUM2 TO RO-NUM2
+               MOVE RESULT TO RO-RESULT
+               WRITE CALC-RESULT-RECORD
+               IF WS-RESULTOUT-STATUS NOT = "00"
+                   DISPLAY "ERROR: write to RESULT.DAT failed, status "
+                       WS-RESULTOUT-STATUS
+               END-IF
+
+               ADD 1 TO WS-RECORD-COUNT
+               ADD RESULT TO WS-GRAND-TOTAL
+               PERFORM UPDATE-STATISTICS
+
+               MOVE NUM1 TO WS-RD-NUM1
+               MOVE OPERATOR TO WS-RD-OPERATOR
+               MOVE NUM2 TO WS-RD-NUM2
+               MOVE RESULT TO WS-RD-RESULT
+               IF WS-RESULT-ROUNDED
+                   MOVE "ROUNDED" TO WS-RD-ROUNDED-FLAG
+               ELSE
+                   MOVE SPACES TO WS-RD-ROUNDED-FLAG
+               END-IF
+               MOVE WS-REPORT-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM CHECK-REPORTOUT-STATUS
+
+               IF REM = 0
+                   ADD 1 TO WS-EVEN-COUNT
+                   DISPLAY "Result: " RESULT " (EVEN)"
+                   PERFORM WRITE-AUDIT-RECORD-EVEN
+               ELSE
+                   ADD 1 TO WS-ODD-COUNT
+                   DISPLAY "Result: " RESULT " (ODD)"
+                   PERFORM WRITE-AUDIT-RECORD-ODD
+               END-IF
+
+               IF WS-RESULT-ROUNDED
+                   DISPLAY "  (result was rounded)"
+               END-IF
+           END-IF.
+
+       UPDATE-STATISTICS SECTION.
+           ADD 1 TO WS-STAT-COUNT
+           ADD RESULT TO WS-STAT-SUM
+           IF WS-STAT-FIRST-RESULT
+               MOVE RESULT TO WS-STAT-MIN
+               MOVE "N" TO WS-STAT-FIRST-SWITCH
+           ELSE
+               IF RESULT < WS-STAT-MIN
+                   MOVE RESULT TO WS-STAT-MIN
+               END-IF
+           END-IF
+           IF RESULT > WS-STAT-MAX
+               MOVE RESULT TO WS-STAT-MAX
+           END-IF
+           COMPUTE WS-STAT-AVERAGE ROUNDED =
+               WS-STAT-SUM / WS-STAT-COUNT.
+
+       REJECT-TRANSACTION-OVERFLOW SECTION.
+           MOVE NUM1 TO RJ-NUM1
+           MOVE OPERATOR TO RJ-OPERATOR
+           MOVE NUM2 TO RJ-NUM2
+           MOVE "03" TO RJ-REASON-CODE
+           MOVE "RESULT OVERFLOW" TO RJ-REASON-TEXT
+           WRITE CALC-REJECT-RECORD
+           PERFORM CHECK-REJECTOUT-STATUS
+           DISPLAY "Rejected: result overflow".
+
+       WRITE-AUDIT-RECORD-EVEN SECTION.
+           MOVE "EVEN" TO WS-AUDIT-EVEN-ODD-FLAG
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-ODD SECTION.
+           MOVE "ODD " TO WS-AUDIT-EVEN-ODD-FLAG
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD SECTION.
+           MOVE SPACES TO CALC-AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-TIMESTAMP TO AU-TIMESTAMP
+           MOVE NUM1 TO AU-NUM1
+           MOVE OPERATOR TO AU-OPERATOR
+           MOVE NUM2 TO AU-NUM2
+           MOVE RESULT TO AU-RESULT
+           MOVE WS-AUDIT-EVEN-ODD-FLAG TO AU-EVEN-ODD-FLAG
+           IF WS-RESULT-ROUNDED
+               MOVE "ROUNDED" TO AU-ROUNDED-FLAG
            ELSE
-               DISPLAY "Result: " RESULT " (ODD)"
+               MOVE SPACES TO AU-ROUNDED-FLAG
            END-IF
-           
-           STOP RUN.
\ No newline at end of file
+           WRITE CALC-AUDIT-RECORD
+           IF WS-AUDITOUT-STATUS NOT = "00"
+               DISPLAY "ERROR: write to AUDIT.DAT failed, status "
+                   WS-AUDITOUT-STATUS
+           END-IF.
+
+       REJECT-TRANSACTION-BAD-OP SECTION.
+           MOVE NUM1 TO RJ-NUM1
+           MOVE OPERATOR TO RJ-OPERATOR
+           MOVE NUM2 TO RJ-NUM2
+           MOVE "01" TO RJ-REASON-CODE
+           MOVE "INVALID OPERATOR" TO RJ-REASON-TEXT
+           WRITE CALC-REJECT-RECORD
+           PERFORM CHECK-REJECTOUT-STATUS
+           DISPLAY "Rejected: invalid operator [" OPERATOR "]".
+
+       REJECT-TRANSACTION-DIV-ZERO SECTION.
+           MOVE NUM1 TO RJ-NUM1
+           MOVE OPERATOR TO RJ-OPERATOR
+           MOVE NUM2 TO RJ-NUM2
+           MOVE "02" TO RJ-REASON-CODE
+           MOVE "DIVIDE BY ZERO" TO RJ-REASON-TEXT
+           WRITE CALC-REJECT-RECORD
+           PERFORM CHECK-REJECTOUT-STATUS
+           DISPLAY "Rejected: divide by zero".
+
+       CHECK-REJECTOUT-STATUS SECTION.
+           IF WS-REJECTOUT-STATUS NOT = "00"
+               DISPLAY "ERROR: write to REJECT.DAT failed, status "
+                   WS-REJECTOUT-STATUS
+           END-IF.
