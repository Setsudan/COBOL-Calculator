@@ -0,0 +1,56 @@
+//CALCJOB  JOB (ACCTNO),'CALC BATCH RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CALCJOB - NIGHTLY BATCH DRIVER FOR CALC                       *
+//*                                                                *
+//* RUNS CALC AGAINST THE CATALOGED TRANSACTION DATASET AND        *
+//* PRODUCES THE RESULT, REJECT, REPORT AND AUDIT DATASETS SO      *
+//* THIS JOB CAN BE SCHEDULED THROUGH THE OVERNIGHT BATCH WINDOW    *
+//* INSTEAD OF SOMEONE RUNNING CALC INTERACTIVELY.                 *
+//*                                                                *
+//* PARM='BATCH' DRIVES CALC'S EXISTING COMMAND-LINE BATCH MODE    *
+//* (SAME SWITCH USED FOR AN INTERACTIVE-TERMINAL RUN, SEE          *
+//* CALC.COB MAIN-LOGIC). TO RESTART A RUN THAT ABENDED PARTWAY     *
+//* THROUGH, RESUBMIT THIS JOB WITH PARM='RESTART' INSTEAD -        *
+//* CALC WILL SKIP BACK TO CK-LAST-RECORD-COUNT IN CHECKPT AND      *
+//* REOPEN RESLTOUT/REJCTOUT/RPTOUT/AUDITOUT EXTEND SO              *
+//* ALREADY-POSTED OUTPUT IS NOT TRUNCATED.                        *
+//*                                                                *
+//* NOTE: CALC.COB'S FILE-CONTROL ASSIGNS EACH FILE TO A LITERAL   *
+//* FILENAME (E.G. ASSIGN TO "TRANIN.DAT") RATHER THAN A DDNAME,   *
+//* WHICH IS HOW THIS SHOP'S GNUCOBOL RUNTIME RESOLVES FILES ON    *
+//* A WORKSTATION/UNIX FILE SYSTEM. ON AN ACTUAL MVS SYSTEM THE     *
+//* ASSIGN CLAUSES WOULD NEED TO NAME THE DDNAMES BELOW INSTEAD     *
+//* OF LITERALS FOR THESE DD STATEMENTS TO BE PICKED UP BY THE      *
+//* PROGRAM. TRANIN/AUDITOUT/CHECKPT MATCH CALC.COB'S FD NAMES      *
+//* DIRECTLY; RESULTOUT/REJECTOUT/REPORTOUT ARE SHORTENED TO        *
+//* RESLTOUT/REJCTOUT/RPTOUT SINCE z/OS DDNAMES ARE LIMITED TO 8     *
+//* CHARACTERS. SEE IMPLEMENTATION_STATUS.MD FOR THE NOTE ON THIS   *
+//* DIALECT LIMITATION.                                             *
+//*--------------------------------------------------------------*
+//CALCSTEP EXEC PGM=CALC,PARM='BATCH'
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANIN   DD DSN=PROD.CALC.TRANIN,DISP=SHR
+//RESLTOUT DD DSN=PROD.CALC.RESULT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//REJCTOUT DD DSN=PROD.CALC.REJECT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//RPTOUT   DD DSN=PROD.CALC.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITOUT DD DSN=PROD.CALC.AUDIT,DISP=MOD
+//CHECKPT  DD DSN=PROD.CALC.CHECKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* TO RESTART A RUN THAT ABENDED PARTWAY THROUGH, RESUBMIT THIS   *
+//* JOB WITH THE EXEC CARD CHANGED TO:                              *
+//*    //CALCSTEP EXEC PGM=CALC,PARM='RESTART'                      *
+//* AND CHANGE RESLTOUT/REJCTOUT/RPTOUT DISP TO SHR/MOD SO          *
+//* THE ALREADY-CATALOGED DATASETS FROM THE ABENDED RUN ARE          *
+//* EXTENDED RATHER THAN RE-ALLOCATED.                               *
