@@ -0,0 +1,9 @@
+      *****************************************************
+      *  CALCTRAN.CPY                                     *
+      *  Transaction record layout for CALC batch input.  *
+      *  Shared by CALC (batch mode) and RECON.           *
+      *****************************************************
+       01  CALC-TRAN-RECORD.
+           05  CT-NUM1           PIC 9(5)V99.
+           05  CT-OPERATOR       PIC X(3).
+           05  CT-NUM2           PIC 9(5)V99.
