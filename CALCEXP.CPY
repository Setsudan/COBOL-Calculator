@@ -0,0 +1,9 @@
+      *****************************************************
+      *  CALCEXP.CPY                                      *
+      *  Expected-result record layout for RECON.          *
+      *****************************************************
+       01  CALC-EXPECTED-RECORD.
+           05  EX-NUM1           PIC 9(5)V99.
+           05  EX-OPERATOR       PIC X(3).
+           05  EX-NUM2           PIC 9(5)V99.
+           05  EX-RESULT         PIC 9(5)V99.
